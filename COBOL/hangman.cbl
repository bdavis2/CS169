@@ -4,30 +4,75 @@
            input-output section.
            file-control.
                select answers assign to "hangman.txt"
-               organization is line sequential.
+               organization is line sequential
+               file status is answers-status.
                select graphic assign to "hangman-graphic.txt"
-               organization is line sequential.
+               organization is line sequential
+               file status is graphic-status.
+               select stats-out assign to "hangman-stats.txt"
+               organization is line sequential
+               file status is stats-status.
+               select batch-guesses assign to "hangman-guesses.txt"
+               organization is line sequential
+               file status is batch-guesses-status.
+               select report-out assign to "hangman-report.txt"
+               organization is line sequential
+               file status is report-out-status.
        data division.
            file section.
            fd answers.
            01 answers-file.
-               05 hangman-word PIC X(10).
+               05 hangman-word         PIC X(10).
+               05 hangman-difficulty   PIC X(6).
+               05 hangman-category     PIC X(10).
            fd graphic.
                01 graphic-file.
                    05 graphic-word PIC X(10).
+           fd stats-out.
+           01 stats-record.
+               05 stats-word           PIC X(10).
+               05 stats-wrong          PIC 99.
+               05 stats-result         PIC X(4).
+               05 stats-date           PIC X(8).
+           fd batch-guesses.
+           01 batch-guess-record.
+               05 batch-guess          PIC X.
+      *    a batch transcript's first record is the word being played,
+      *    not a guess, so a replay is pinned to the same word every
+      *    time instead of drawing a new one off the clock
+           01 batch-word-record        PIC X(10).
+           fd report-out.
+           01 report-record            PIC X(80).
        working-storage section.
            01 word                            pic X(10).
 
            01 word-length                     pic 99.
+           01 word-so-far                     pic X(10).
            01 guess                           pic X.
-           01 past-guesses                    pic X(26).
+           01 past-guesses                    pic X(26) VALUE SPACES.
            01 wrong-guesses                   pic 99 VALUE ZERO.
+           01 word-count                      pic 9(4) VALUE ZERO.
            01 word-group.
-               05 word-table                  pic X(10) OCCURS 16 TIMES.
-      *    value of word-table occurance depends on how many words exist in word bank
+               05 word-entry occurs 1 to 500 times depending on
+                          word-count.
+                   10 word-table           pic X(10).
+                   10 word-difficulty      pic X(6).
+                   10 word-category        pic X(10).
+      *    word-count is loaded from the number of records actually
+      *    present in hangman.txt, so the word bank can keep growing
+      *    without a recompile
+           01 match-count                     pic 9(4) VALUE ZERO.
+           01 match-group.
+               05 match-index occurs 1 to 500 times depending on
+                          match-count         pic 9(4).
+           01 player-difficulty                pic X(6).
+           01 player-category                  pic X(10).
            01 hangman-graphic.
                05 graphic-text                pic X(10) occurs 57 times.
            01 graphic-pointer                  pic 99.
+           01 graphic-block-size               pic 99 VALUE 7.
+           01 max-wrong-guesses                pic 99 VALUE 6.
+           01 output-line                      pic X(80).
            01 FILLER.
                88  clear-to-no-guesses          VALUE ZERO.
                05  FILLER occurs 256 times.
@@ -39,30 +84,71 @@
            01 FILLER                           pic X.
                88  no-missing-letters           VALUE ":".
                88  missing-letter               VALUE "3".
+           01 FILLER                           pic X.
+               88  valid-guess                  VALUE "Y".
+               88  valid-guess-not               VALUE "N".
+           01 FILLER                           pic X.
+               88  batch-mode                    VALUE "Y".
+               88  batch-mode-not                VALUE "N".
+           01 batch-answer                     pic X.
            01 correct-guess                    pic X.
            01 i                                pic 999.
-           01 temp                             pic 9.
+           01 temp                             pic 99.
            01 eof                              pic A.
+           01 batch-eof                        pic A.
+           01 stats-status                     pic XX.
+           01 answers-status                   pic XX.
+           01 graphic-status                   pic XX.
+           01 batch-guesses-status              pic XX.
+           01 report-out-status                 pic XX.
            01 seed                             pic 9(7).
            01 tal-ctr                          pic 9.
            procedure division.
 
 
-           MOVE 1                  TO i
            open input answers.
+           if answers-status not = "00"
+               display "hangman: cannot open ANSWERS (hangman.txt) -"
+                       " file status " answers-status
+               move 16 to return-code
+               goback
+           end-if
            perform until eof = 'Y'
-               read answers into hangman-word
+               read answers into answers-file
                at end move 'Y' to eof
                not at end
-               move hangman-word to word-table(i)
-                   add 1 to i
+                   if word-count < 500
+                       add 1 to word-count
+                       move hangman-word     to word-table(word-count)
+                       move hangman-difficulty
+                           to word-difficulty(word-count)
+                       move hangman-category
+                           to word-category(word-count)
+                   else
+                       display "word bank exceeds 500 entries -"
+                               " ignoring the rest of ANSWERS"
+                       move 'Y' to eof
+                   end-if
                end-read
            end-perform.
            close answers.
 
+           if word-count = 0
+               display "hangman: ANSWERS (hangman.txt) has no word"
+                       " entries - nothing to play"
+               move 20 to return-code
+               goback
+           end-if
+
            move 'n' to eof.
            move 1                  to i
            open input graphic
+           if graphic-status not = "00"
+               display "hangman: cannot open GRAPHIC"
+                       " (hangman-graphic.txt) - status " graphic-status
+               move 16 to return-code
+               goback
+           end-if
                perform until eof = 'Y'
                read graphic into graphic-word
                at end move 'Y' to eof
@@ -73,14 +159,106 @@
            end-perform.
            close graphic.
            move 1 to graphic-pointer.
-           move function current-date (9:7) to seed
-           compute i = function mod(seed, 16) + 1
+
+           display "select difficulty (EASY, MEDIUM, HARD): "
+                   with no advancing
+           accept player-difficulty
+           move function upper-case(player-difficulty)
+               to player-difficulty
+           evaluate player-difficulty
+               when "EASY"
+                   move 9 to max-wrong-guesses
+               when "HARD"
+                   move 4 to max-wrong-guesses
+               when other
+                   move "MEDIUM" to player-difficulty
+                   move 6 to max-wrong-guesses
+           end-evaluate
+           compute graphic-block-size = 57 / (max-wrong-guesses + 2)
+
+           display "select category (or ALL): " with no advancing
+           accept player-category
+           move function upper-case(player-category) to player-category
+
+           move zero to match-count
+           perform varying i from 1 by 1 until i > word-count
+               if word-difficulty(i) = player-difficulty
+                   and (player-category = "ALL"
+                        or word-category(i) = player-category)
+                   add 1 to match-count
+                   move i to match-index(match-count)
+               end-if
+           end-perform
+           if match-count = 0
+               display "no words match that difficulty/category -"
+                       " using full word bank"
+               perform varying i from 1 by 1 until i > word-count
+                   add 1 to match-count
+                   move i to match-index(match-count)
+               end-perform
+           end-if
+
+           display "batch mode - replay guesses from a file? (Y/N): "
+                   with no advancing
+           accept batch-answer
+           if function upper-case(batch-answer) = "Y"
+               set batch-mode TO TRUE
+               move 'N' to batch-eof
+               open input batch-guesses
+               if batch-guesses-status not = "00"
+                   display "hangman: cannot open GUESSES"
+                           " (hangman-guesses.txt) - status "
+                           batch-guesses-status
+                   move 16 to return-code
+                   goback
+               end-if
+               open output report-out
+               if report-out-status not = "00"
+                   display "hangman: cannot open REPORT"
+                           " (hangman-report.txt) - status "
+                           report-out-status
+                   move 16 to return-code
+                   goback
+               end-if
+           else
+               set batch-mode-not TO TRUE
+           end-if
+
+           if match-count = 0
+               display "hangman: no candidate words available - "
+                       "nothing to play"
+               move 20 to return-code
+               goback
+           end-if
+
+           if batch-mode
+      *        a batch run replays a known transcript instead of
+      *        picking a word at random, so the same GUESSES file
+      *        always plays the same word and the report/graphic
+      *        output can be diffed run to run
+               read batch-guesses into batch-word-record
+                   at end
+                       display "hangman: GUESSES"
+                               " (hangman-guesses.txt) has no word"
+                               " record - nothing to replay"
+                       move 20 to return-code
+                       goback
+                   not at end
+                       move batch-word-record to word
+               end-read
+           else
+               move function current-date (9:7) to seed
+               compute i = function mod(seed, match-count) + 1
+               move match-index(i)          to i
                move word-table(i)               to word
-               inspect word-table(i) tallying
+           end-if
+               move zero to word-length
+               inspect word tallying
                            word-length for characters before space
 
                set clear-to-no-guesses    TO TRUE
                set done-not               TO TRUE
+               move spaces to word-so-far
 
                display "word length: " word-length
 
@@ -88,54 +266,168 @@
                perform until done
                move 0 to tal-ctr
 
-                   accept guess
-                   SET letter-guessed
-                       ( function ord ( guess ) )
-                                  TO TRUE
-               inspect word tallying tal-ctr for all guess
-               SET no-missing-letters TO TRUE
-               move 'N' to correct-guess
+                   if batch-mode
+                       read batch-guesses into batch-guess-record
+                           at end
+                               move 'Y' to batch-eof
+                               set done TO TRUE
+                           not at end
+                               move batch-guess to guess
+                               move function upper-case(guess) to guess
+                       end-read
+                   else
+                       set valid-guess-not TO TRUE
+                       perform until valid-guess
+                           display "enter a letter (A-Z): "
+                                   with no advancing
+                           accept guess
+                           move function upper-case(guess) to guess
+                           if guess = space or guess is not alphabetic
+                               display "letters only - try again"
+                           else
+                               if letter-guessed
+                                       (function ord(guess))
+                                   display "already guessed -"
+                                           " try again"
+                               else
+                                   set valid-guess TO TRUE
+                               end-if
+                           end-if
+                       end-perform
+                   end-if
 
-               MOVE ZERO              TO i
+                   if not done
+                       SET letter-guessed
+                           ( function ord ( guess ) )
+                                      TO TRUE
+                       inspect word tallying tal-ctr for all guess
+                       SET no-missing-letters TO TRUE
+                       move 'N' to correct-guess
 
-               perform word-length TIMES
-                   add 1              TO i
-                   if letter-guessed ( function ord ( word ( i : 1 ) ) )
-                       display word ( i : 1 ) with no advancing
-                   else
-                       SET missing-letter TO TRUE
-                       display "_" with no advancing
+                       MOVE ZERO              TO i
+
+                       perform word-length TIMES
+                           add 1              TO i
+                           if letter-guessed
+                                   ( function ord ( word ( i : 1 ) ) )
+                               move word ( i : 1 )
+                                   to word-so-far ( i : 1 )
+                           else
+                               SET missing-letter TO TRUE
+                               move "_" to word-so-far ( i : 1 )
+                           end-if
+                       end-perform
+                       if tal-ctr = 0
+                           add 1 to wrong-guesses
+                           add graphic-block-size to graphic-pointer
+                           STRING past-guesses DELIMITED BY SPACE
+                               guess DELIMITED BY SIZE
+                               INTO past-guesses
+                           END-STRING
+                       end-if
+                       compute temp = max-wrong-guesses + 1
+                                       - wrong-guesses
+                       perform display-turn
+
+                       if no-missing-letters
+                           SET done      TO TRUE
+                           move spaces to output-line
+                           string "You Win!" delimited by size
+                                  into output-line
+                           end-string
+                           perform write-line
+                       end-if
+
+                       if wrong-guesses > max-wrong-guesses
+                           SET done TO TRUE
+                           move spaces to output-line
+                           string "You Lose! Word was:"
+                                  delimited by size
+                                  word delimited by size
+                                  into output-line
+                           end-string
+                           perform write-line
+                       end-if
                    end-if
-               end-perform
-               if tal-ctr = 0
-                   add 1 to wrong-guesses
-                   display " "
-                   add 7 to graphic-pointer
-                   STRING past-guesses DELIMITED BY SPACE
-                       guess DELIMITED BY SIZE
-                       INTO past-guesses
-                   END-STRING
-               ELSE
-                   display " "
-               end-if
-               subtract wrong-guesses from 7 giving temp
-               perform  test after varying i from graphic-pointer by
-                                         1 until i = graphic-pointer + 6
-                   display graphic-text (i)
-                   end-perform
-               display " "
-               display "gueses remaining:" temp
-               display "past guesses:" past-guesses
+               end-perform.
 
+           if batch-mode
+               close batch-guesses
+               close report-out
+           end-if
+
+      *    a batch/replay run is QA, not a real game, so it must not
+      *    pad the leaderboard - only score games actually played
+           if batch-mode-not
+               open extend stats-out
+               if stats-status not = "00"
+                   open output stats-out
+               end-if
+               move word to stats-word
+               move wrong-guesses to stats-wrong
                if no-missing-letters
-                   SET done      TO TRUE
-                   display "You Win!"
+                   move "WIN " to stats-result
+               else
+                   move "LOSE" to stats-result
                end-if
+               move function current-date (1:8) to stats-date
+               write stats-record
+               close stats-out
+           end-if
+
+      *    lets a scheduler tell a win from a loss without scraping
+      *    the DISPLAY output - a follow-on step can test this
+           if no-missing-letters
+               move 0 to return-code
+           else
+               move 4 to return-code
+           end-if
 
-               if wrong-guesses > 6
-                   SET done TO TRUE
-                   display "You Lose! Word was:" word
-               end-if
-               end-perform
            goback.
+
+           display-turn.
+               move spaces to output-line
+               string "word so far: " delimited by size
+                      word-so-far delimited by size
+                      into output-line
+               end-string
+               perform write-line
+
+               move space to output-line
+               perform write-line
+
+               perform test after varying i from graphic-pointer by 1
+                        until i = graphic-pointer + graphic-block-size
+                                 - 1
+                   move graphic-text (i) to output-line
+                   perform write-line
+               end-perform
+
+               move space to output-line
+               perform write-line
+
+               move spaces to output-line
+               string "guesses remaining:" delimited by size
+                      temp delimited by size
+                      into output-line
+               end-string
+               perform write-line
+
+               move spaces to output-line
+               string "past guesses:" delimited by size
+                      past-guesses delimited by size
+                      into output-line
+               end-string
+               perform write-line
+               .
+
+           write-line.
+               if batch-mode
+                   move output-line to report-record
+                   write report-record
+               else
+                   display output-line
+               end-if
+               .
+
            END PROGRAM hangman.
