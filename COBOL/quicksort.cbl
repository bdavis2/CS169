@@ -1,44 +1,401 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. quicksort.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-INPUT ASSIGN TO "SORTIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-OUTPUT ASSIGN TO "SORTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-CARD ASSIGN TO "SORTCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-CARD-STATUS.
+           SELECT CKPT-LOG-FILE ASSIGN TO "SORTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-LOG-FS.
+           SELECT CKPT-DATA-FILE ASSIGN TO "SORTCKDS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-DATA-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SORT-INPUT.
+       01  SORT-INPUT-RECORD.
+           05 IN-ELEMENT   PIC 9(9).
+       FD  SORT-OUTPUT.
+       01  SORT-OUTPUT-RECORD.
+           05 OUT-ELEMENT  PIC 9(9).
+       FD  CONTROL-CARD.
+       01  CONTROL-CARD-RECORD.
+           05 CTL-ARRAY-SIZE PIC X(9).
+       FD  CKPT-LOG-FILE.
+       01  CKPT-LOG-RECORD.
+           05 CKPT-LOG-STATUS PIC X.
+           05 CKPT-LOG-LOW    PIC 9(9).
+           05 CKPT-LOG-HIGH   PIC 9(9).
+           05 CKPT-LOG-PI     PIC 9(9).
+       FD  CKPT-DATA-FILE.
+       01  CKPT-DATA-RECORD.
+           05 CKPT-DATA-ELEMENT PIC 9(9).
        WORKING-STORAGE SECTION.
            01 ARRAY-SIZE   PIC 9(9) VALUE 100.
+           01 RECORD-COUNT PIC 9(9) VALUE ZERO.
+           01 CONTROL-CARD-STATUS         PIC XX.
+           01 CKPT-LOG-FS                 PIC XX.
+           01 CKPT-DATA-FS                PIC XX.
            01 I            PIC 9(9).
+           01 PNDX         PIC 9(4).
+           01 PNDX2        PIC 9(4).
+           01 ARRAY-SIZE-CEILING PIC 9(9) VALUE 1000000.
 
+      *    ARRAY-SIZE is read from the SORTCTL control card so the
+      *    table's DEPENDING ON limit - and the number of elements a
+      *    job actually sorts and writes back out - no longer has to
+      *    match a hardcoded 100.  The OCCURS clause below still
+      *    reserves storage up to the 1,000,000 maximum at compile
+      *    time regardless of ARRAY-SIZE, as GnuCOBOL allocates
+      *    OCCURS DEPENDING ON tables at their declared ceiling.
            01 ARRAY.
-           03 ELEMENT      PIC 9(9) OCCURS 1000000.
+           03 ELEMENT      PIC 9(9) OCCURS 1 TO 1000000 TIMES
+                                     DEPENDING ON ARRAY-SIZE.
            01 LOW          PIC 9(9).
            01 HIGH         PIC 9(9).
+           01 FILLER                       PIC X.
+               88  end-of-input             VALUE "Y".
+               88  end-of-input-not         VALUE "N".
+           01 CKPT-EOF                     PIC X.
+
+      *    SORTCKPT/SORTCKDS carry the checkpoint state QCKSORT leaves
+      *    behind for its large recursive partitions.  If they show an
+      *    unfinished partition when this job starts, that is treated
+      *    as evidence of a restart after an abend, and only the
+      *    unfinished work is resorted instead of the whole table.
+      *    Each entry remembers the pivot (PI) its partition split on
+      *    and whether the left half has already finished, so a
+      *    restart can pick up at exactly the half that never got a
+      *    chance to run instead of redoing the whole partition.
+           01 FILLER                       PIC X.
+               88  restart-mode             VALUE "Y".
+               88  restart-mode-not         VALUE "N".
+           01 FILLER                       PIC X.
+               88  ckpt-data-valid          VALUE "Y".
+               88  ckpt-data-invalid        VALUE "N".
+           01 PENDING-COUNT                pic 9(4) VALUE ZERO.
+           01 PENDING-GROUP.
+               05 PENDING-ENTRY occurs 1 to 500 times depending on
+                          PENDING-COUNT.
+                   10 PENDING-LOW          PIC 9(9).
+                   10 PENDING-HIGH         PIC 9(9).
+                   10 PENDING-PI           PIC 9(9).
+                   10 PENDING-STATUS       PIC X.
+                       88  PENDING-OPEN     VALUE "P".
+                       88  PENDING-CLOSED   VALUE "D".
+                   10 PENDING-LEFT-DONE    PIC X VALUE "N".
+                       88  PENDING-IS-LEFT-DONE VALUE "Y".
+           01 FILLER                       PIC X.
+               88  candidate-covered        VALUE "Y".
+               88  candidate-not-covered    VALUE "N".
+
+      *    Set when SORTIN holds a record that will not fit a numeric
+      *    PICTURE, so the run can be told apart from a clean sort
+           01 FILLER                       PIC X.
+               88  bad-record-found         VALUE "Y".
+               88  bad-record-found-not     VALUE "N".
+           01 BAD-RECORD-COUNT             PIC 9(9) VALUE ZERO.
 
        PROCEDURE DIVISION.
 
            MAIN-PROCEDURE.
-      *    Fills the array with random values
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
-                    COMPUTE ELEMENT(I) = FUNCTION RANDOM * 10000000
+      *    Reads the control card, if present, to size the array -
+      *    a malformed card (non-numeric, blank, zero, or a size past
+      *    the table's declared ceiling) is rejected in favor of the
+      *    VALUE 100 default rather than trusted blindly
+               OPEN INPUT CONTROL-CARD
+               IF CONTROL-CARD-STATUS = "00"
+                   READ CONTROL-CARD INTO CONTROL-CARD-RECORD
+                       NOT AT END
+                           IF CTL-ARRAY-SIZE IS NOT NUMERIC
+                               OR CTL-ARRAY-SIZE = ZERO
+                               OR CTL-ARRAY-SIZE > ARRAY-SIZE-CEILING
+                               DISPLAY "QCKSORT: SORTCTL ARRAY-SIZE '"
+                                       CTL-ARRAY-SIZE
+                                       "' IS INVALID - USING DEFAULT "
+                                       ARRAY-SIZE
+                           ELSE
+                               MOVE CTL-ARRAY-SIZE TO ARRAY-SIZE
+                           END-IF
+                   END-READ
+                   CLOSE CONTROL-CARD
+               END-IF
+
+      *    Reads real numeric records from SORTIN into the array
+               SET end-of-input-not TO TRUE
+               SET bad-record-found-not TO TRUE
+               OPEN INPUT SORT-INPUT
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL end-of-input OR I > ARRAY-SIZE
+                   READ SORT-INPUT INTO SORT-INPUT-RECORD
+                       AT END
+                           SET end-of-input TO TRUE
+                       NOT AT END
+                           IF IN-ELEMENT IS NOT NUMERIC
+                               SET bad-record-found TO TRUE
+                               ADD 1 TO BAD-RECORD-COUNT
+                               DISPLAY "QCKSORT: BAD INPUT RECORD AT "
+                                       "LINE " I " - NOT NUMERIC, "
+                                       "SKIPPED"
+                           ELSE
+                               ADD 1 TO RECORD-COUNT
+                               MOVE IN-ELEMENT TO ELEMENT(RECORD-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SORT-INPUT
+               MOVE RECORD-COUNT TO ARRAY-SIZE
+
+               PERFORM LOAD-CHECKPOINT
+               SET restart-mode-not TO TRUE
+               PERFORM VARYING PNDX FROM 1 BY 1
+                       UNTIL PNDX > PENDING-COUNT
+                   IF PENDING-OPEN(PNDX)
+                       SET restart-mode TO TRUE
+                   END-IF
                END-PERFORM
 
-               MOVE 1 TO LOW
-               MOVE ARRAY-SIZE TO HIGH
-               CALL 'QCKSORT' USING REFERENCE ARRAY
-                                    CONTENT LOW
-                                    CONTENT HIGH
+               IF restart-mode
+                   PERFORM RESTORE-CHECKPOINT-DATA
+               END-IF
+
+               IF restart-mode AND ckpt-data-invalid
+      *            The snapshot QCKSORT left behind did not come back
+      *            clean (a short read or a non-numeric element,
+      *            typically a partly-written record from an abend
+      *            that landed mid-snapshot) - ARRAY still holds the
+      *            untouched data straight from SORTIN, so falling
+      *            back to a fresh top-level sort is safe even though
+      *            the partial progress on disk cannot be trusted
+                   DISPLAY "QCKSORT: CHECKPOINT DATA FILE FAILED "
+                           "VALIDATION - RESORTING FROM SCRATCH"
+                   SET restart-mode-not TO TRUE
+               END-IF
+
+               IF restart-mode
+      *            Every open entry's remaining work is resolved into
+      *            fresh top-level CALLs below, so the log can be
+      *            cleared the same as a normal successful completion
+                   PERFORM CLEAR-CHECKPOINT
+                   DISPLAY "QCKSORT: RESUMING FROM CHECKPOINT, "
+                           PENDING-COUNT " PARTITION(S) LOGGED"
+                   PERFORM VARYING PNDX FROM 1 BY 1
+                           UNTIL PNDX > PENDING-COUNT
+                       IF PENDING-OPEN(PNDX)
+                           IF PENDING-IS-LEFT-DONE(PNDX)
+      *                        Left half already finished and was
+      *                        snapshotted - only the right half
+      *                        still needs to be resorted
+                               COMPUTE LOW = PENDING-PI(PNDX) + 1
+                               MOVE PENDING-HIGH(PNDX) TO HIGH
+                               PERFORM DISPATCH-IF-NOT-COVERED
+                           ELSE
+      *                        Neither half is known finished - the
+      *                        left half may still have its own,
+      *                        more specific pending entry (deferred
+      *                        to below); the right half never
+      *                        started at all
+                               MOVE PENDING-LOW(PNDX) TO LOW
+                               COMPUTE HIGH = PENDING-PI(PNDX) - 1
+                               PERFORM DISPATCH-IF-NOT-COVERED
+                               COMPUTE LOW = PENDING-PI(PNDX) + 1
+                               MOVE PENDING-HIGH(PNDX) TO HIGH
+                               PERFORM DISPATCH-IF-NOT-COVERED
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               ELSE
+                   PERFORM CLEAR-CHECKPOINT
+                   MOVE 1 TO LOW
+                   MOVE ARRAY-SIZE TO HIGH
+                   CALL 'QCKSORT' USING REFERENCE ARRAY
+                                        CONTENT ARRAY-SIZE
+                                        CONTENT LOW
+                                        CONTENT HIGH
+               END-IF
 
-      *    Displays the sorted array
+      *    Writes the sorted table to SORTOUT
+               OPEN OUTPUT SORT-OUTPUT
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
-                   DISPLAY ELEMENT(I)
+                   MOVE ELEMENT(I) TO OUT-ELEMENT
+                   WRITE SORT-OUTPUT-RECORD
                END-PERFORM
+               CLOSE SORT-OUTPUT
+
+      *    The job ran to completion, so there is nothing left to
+      *    restart - clear the checkpoint for the next run
+               PERFORM CLEAR-CHECKPOINT
+
+               DISPLAY "QCKSORT: " RECORD-COUNT " RECORDS SORTED"
+
+      *    lets a scheduler tell a clean sort from one that had to
+      *    skip over bad input without failing the whole job
+               IF bad-record-found
+                   DISPLAY "QCKSORT: " BAD-RECORD-COUNT
+                           " BAD RECORD(S) FOUND"
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
 
                STOP RUN.
 
+      *    Dispatches a fresh top-level sort of LOW/HIGH unless some
+      *    other pending entry already tracks that exact range more
+      *    specifically (either still open, in which case its own
+      *    resolution above already accounts for it, or closed,
+      *    meaning it is already fully sorted)
+           DISPATCH-IF-NOT-COVERED.
+               IF LOW NOT > HIGH
+                   SET candidate-not-covered TO TRUE
+                   PERFORM VARYING PNDX2 FROM 1 BY 1
+                           UNTIL PNDX2 > PENDING-COUNT
+                       IF PENDING-LOW(PNDX2) = LOW
+                          AND PENDING-HIGH(PNDX2) = HIGH
+                           SET candidate-covered TO TRUE
+                       END-IF
+                   END-PERFORM
+                   IF candidate-not-covered
+                       CALL 'QCKSORT' USING REFERENCE ARRAY
+                                            CONTENT ARRAY-SIZE
+                                            CONTENT LOW
+                                            CONTENT HIGH
+                   END-IF
+               END-IF
+               .
+
+           LOAD-CHECKPOINT.
+               MOVE 'N' TO CKPT-EOF
+               OPEN INPUT CKPT-LOG-FILE
+               IF CKPT-LOG-FS = "00"
+                   PERFORM UNTIL CKPT-EOF = 'Y'
+                       READ CKPT-LOG-FILE INTO CKPT-LOG-RECORD
+                           AT END
+                               MOVE 'Y' TO CKPT-EOF
+                           NOT AT END
+                               PERFORM APPLY-CHECKPOINT-ENTRY
+                       END-READ
+                   END-PERFORM
+                   CLOSE CKPT-LOG-FILE
+               END-IF
+               .
+
+           APPLY-CHECKPOINT-ENTRY.
+               EVALUATE CKPT-LOG-STATUS
+                   WHEN "P"
+                       IF PENDING-COUNT < 500
+                           ADD 1 TO PENDING-COUNT
+                           MOVE CKPT-LOG-LOW  TO
+                                   PENDING-LOW(PENDING-COUNT)
+                           MOVE CKPT-LOG-HIGH TO
+                                   PENDING-HIGH(PENDING-COUNT)
+                           MOVE CKPT-LOG-PI   TO
+                                   PENDING-PI(PENDING-COUNT)
+                           MOVE "P" TO PENDING-STATUS(PENDING-COUNT)
+                           MOVE "N" TO
+                                   PENDING-LEFT-DONE(PENDING-COUNT)
+                       ELSE
+                           DISPLAY "QCKSORT: CHECKPOINT LOG HAS MORE"
+                                   " THAN 500 OPEN PARTITIONS -"
+                                   " IGNORING FURTHER ENTRIES"
+                       END-IF
+                   WHEN "L"
+                       PERFORM VARYING PNDX FROM 1 BY 1
+                               UNTIL PNDX > PENDING-COUNT
+                           IF PENDING-LOW(PNDX) = CKPT-LOG-LOW
+                              AND PENDING-HIGH(PNDX) = CKPT-LOG-HIGH
+                               MOVE "Y" TO PENDING-LEFT-DONE(PNDX)
+                           END-IF
+                       END-PERFORM
+                   WHEN "D"
+                       PERFORM VARYING PNDX FROM 1 BY 1
+                               UNTIL PNDX > PENDING-COUNT
+                           IF PENDING-LOW(PNDX) = CKPT-LOG-LOW
+                              AND PENDING-HIGH(PNDX) = CKPT-LOG-HIGH
+                               MOVE "D" TO PENDING-STATUS(PNDX)
+                           END-IF
+                       END-PERFORM
+               END-EVALUATE
+               .
+
+      *    Loads QCKSORT's last full-table snapshot back into ARRAY,
+      *    rejecting it outright if a record came back short or
+      *    non-numeric - a torn write from an abend in the middle of
+      *    SNAPSHOT-ARRAY is the only way that happens, and trusting a
+      *    torn snapshot would sort garbage into SORTOUT
+           RESTORE-CHECKPOINT-DATA.
+               SET ckpt-data-valid TO TRUE
+               OPEN INPUT CKPT-DATA-FILE
+               IF CKPT-DATA-FS = "00"
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
+                       READ CKPT-DATA-FILE INTO CKPT-DATA-RECORD
+                           AT END
+                               SET ckpt-data-invalid TO TRUE
+                           NOT AT END
+                               IF CKPT-DATA-ELEMENT IS NOT NUMERIC
+                                   SET ckpt-data-invalid TO TRUE
+                               ELSE
+                                   MOVE CKPT-DATA-ELEMENT TO ELEMENT(I)
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CKPT-DATA-FILE
+               ELSE
+                   SET ckpt-data-invalid TO TRUE
+               END-IF
+               .
+
+           CLEAR-CHECKPOINT.
+               OPEN OUTPUT CKPT-LOG-FILE
+               CLOSE CKPT-LOG-FILE
+               OPEN OUTPUT CKPT-DATA-FILE
+               CLOSE CKPT-DATA-FILE
+               .
+
            END PROGRAM quicksort.
 
 
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QCKSORT RECURSIVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-LOG-FILE ASSIGN TO "SORTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-LOG-FS.
+           SELECT CKPT-DATA-FILE ASSIGN TO "SORTCKDS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-DATA-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CKPT-LOG-FILE.
+       01  CKPT-LOG-RECORD.
+           05 CKPT-LOG-STATUS PIC X.
+           05 CKPT-LOG-LOW    PIC 9(9).
+           05 CKPT-LOG-HIGH   PIC 9(9).
+           05 CKPT-LOG-PI     PIC 9(9).
+       FD  CKPT-DATA-FILE.
+       01  CKPT-DATA-RECORD.
+           05 CKPT-DATA-ELEMENT PIC 9(9).
        WORKING-STORAGE SECTION.
+           01 CHECKPOINT-THRESHOLD PIC 9(9) VALUE 1000.
+
+      *    QCKSORT calls itself recursively, so every item that a
+      *    call needs to keep straight across its own nested CALLs
+      *    (the pivot it found, its checkpoint bookkeeping) has to
+      *    live in LOCAL-STORAGE rather than WORKING-STORAGE - this
+      *    program gets a fresh copy of LOCAL-STORAGE per activation,
+      *    where WORKING-STORAGE is shared by every activation and
+      *    would let a nested call stomp on its caller's PI or
+      *    PARTITION-SIZE before the caller reads it back.
+       LOCAL-STORAGE SECTION.
            01 PI             PIC 9(9).
            01 PI-MINUS1      PIC 9(9).
            01 PI-PLUS1       PIC 9(9).
@@ -49,12 +406,19 @@
            01 J              PIC 9(9).
            01 ELEMENT-TEMP   PIC 9(9).
 
+           01 CKPT-LOG-FS         PIC XX.
+           01 CKPT-DATA-FS        PIC XX.
+           01 CKPT-IDX            PIC 9(9).
+           01 PARTITION-SIZE      PIC 9(9).
+
        LINKAGE SECTION.
+           01 ARRAY-SIZE     PIC 9(9).
            01 ARRAY.
-           03 ELEMENT     PIC 9(9) OCCURS 1000000.
+           03 ELEMENT     PIC 9(9) OCCURS 1 TO 1000000 TIMES
+                                    DEPENDING ON ARRAY-SIZE.
            01 LOW            PIC 9(9).
            01 HIGH           PIC 9(9).
-       PROCEDURE DIVISION USING ARRAY LOW HIGH.
+       PROCEDURE DIVISION USING ARRAY ARRAY-SIZE LOW HIGH.
 
            MAIN-PROCEDURE.
            IF LOW < HIGH
@@ -64,19 +428,38 @@
              COMPUTE PI-PLUS1 = PI + 1
              COMPUTE PI-MINUS1 = PI - 1
 
+      *      Large partitions persist PI - not just their own LOW/
+      *      HIGH - so a restarted job can resume at exactly the
+      *      half that never finished instead of resorting everything
+      *      this partition covers
+             COMPUTE PARTITION-SIZE = HIGH - LOW + 1
+             IF PARTITION-SIZE >= CHECKPOINT-THRESHOLD
+                 PERFORM WRITE-CHECKPOINT-START
+             END-IF
+
       *      Quicksort recursive calls
              CALL 'QCKSORT' USING REFERENCE ARRAY
+                                   CONTENT ARRAY-SIZE
                                    CONTENT LOW
                                    CONTENT PI-MINUS1
+
+             IF PARTITION-SIZE >= CHECKPOINT-THRESHOLD
+                 PERFORM WRITE-CHECKPOINT-LEFT-DONE
+             END-IF
+
              CALL 'QCKSORT' USING REFERENCE ARRAY
+                                   CONTENT ARRAY-SIZE
                                    CONTENT PI-PLUS1
                                    CONTENT HIGH
+
+             IF PARTITION-SIZE >= CHECKPOINT-THRESHOLD
+                 PERFORM WRITE-CHECKPOINT-DONE
+             END-IF
           END-IF
 
           GOBACK
           .
 
-
        PARTITION.
            MOVE ELEMENT(HIGH) TO PIVOT
 
@@ -104,4 +487,67 @@
            MOVE I-PLUS1 TO PI
            .
 
-       END PROGRAM QCKSORT.
+      *    Logs the start of a checkpointed partition, including the
+      *    pivot it split on - opened as an append so earlier entries
+      *    in the same run are preserved
+       WRITE-CHECKPOINT-START.
+           OPEN EXTEND CKPT-LOG-FILE
+           IF CKPT-LOG-FS NOT = "00"
+               OPEN OUTPUT CKPT-LOG-FILE
+           END-IF
+           MOVE "P"  TO CKPT-LOG-STATUS
+           MOVE LOW  TO CKPT-LOG-LOW
+           MOVE HIGH TO CKPT-LOG-HIGH
+           MOVE PI   TO CKPT-LOG-PI
+           WRITE CKPT-LOG-RECORD
+           CLOSE CKPT-LOG-FILE
+           .
+
+      *    Logs that this partition's left half has fully sorted and
+      *    snapshots the table as it stands, so a restart that finds
+      *    this entry still open knows only the right half is left
+      *    to redo
+       WRITE-CHECKPOINT-LEFT-DONE.
+           OPEN EXTEND CKPT-LOG-FILE
+           IF CKPT-LOG-FS NOT = "00"
+               OPEN OUTPUT CKPT-LOG-FILE
+           END-IF
+           MOVE "L"  TO CKPT-LOG-STATUS
+           MOVE LOW  TO CKPT-LOG-LOW
+           MOVE HIGH TO CKPT-LOG-HIGH
+           MOVE PI   TO CKPT-LOG-PI
+           WRITE CKPT-LOG-RECORD
+           CLOSE CKPT-LOG-FILE
+
+           PERFORM SNAPSHOT-ARRAY
+           .
+
+      *    Logs completion of a checkpointed partition and snapshots
+      *    the whole table as it stands - the newest snapshot always
+      *    replaces the last one, since it reflects the most progress
+       WRITE-CHECKPOINT-DONE.
+           OPEN EXTEND CKPT-LOG-FILE
+           IF CKPT-LOG-FS NOT = "00"
+               OPEN OUTPUT CKPT-LOG-FILE
+           END-IF
+           MOVE "D"  TO CKPT-LOG-STATUS
+           MOVE LOW  TO CKPT-LOG-LOW
+           MOVE HIGH TO CKPT-LOG-HIGH
+           MOVE PI   TO CKPT-LOG-PI
+           WRITE CKPT-LOG-RECORD
+           CLOSE CKPT-LOG-FILE
+
+           PERFORM SNAPSHOT-ARRAY
+           .
+
+       SNAPSHOT-ARRAY.
+           OPEN OUTPUT CKPT-DATA-FILE
+           PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                   UNTIL CKPT-IDX > ARRAY-SIZE
+               MOVE ELEMENT(CKPT-IDX) TO CKPT-DATA-ELEMENT
+               WRITE CKPT-DATA-RECORD
+           END-PERFORM
+           CLOSE CKPT-DATA-FILE
+           .
+
+           END PROGRAM QCKSORT.
