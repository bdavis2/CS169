@@ -0,0 +1,41 @@
+//HANGMAN  JOB (ACCT),'HANGMAN GAME',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PLAYS ONE ROUND OF HANGMAN AGAINST THE BREAK-ROOM WORD BANK
+//* AND APPENDS THE OUTCOME TO THE STATS FILE FOR THE WEEKLY
+//* LEADERBOARD REPORT.
+//*
+//* HANGMAN OPENS ITS FILES BY LITERAL NAME (HANGMAN.TXT AND
+//* FRIENDS), NOT BY DDNAME, SO THE OPERATOR STAGING THIS JOB
+//* MUST PLACE THE DATASETS BELOW WHERE THOSE LITERAL NAMES
+//* RESOLVE ON THE EXECUTION NODE.  THE DD NAMES HERE DOCUMENT
+//* WHICH PROD DATASET FEEDS WHICH FILE.
+//*
+//* STEP010 RETURN-CODE:
+//*   0 = PLAYER WON      4 = PLAYER LOST     16 = A WORD, GRAPHIC,
+//*                                                GUESSES, OR REPORT
+//*                                                FILE WAS MISSING
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HANGMAN
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ANSWERS  DD  DSN=PROD.HANGMAN.WORDS,DISP=SHR
+//GRAPHIC  DD  DSN=PROD.HANGMAN.GRAPHIC,DISP=SHR
+//STATS    DD  DSN=PROD.HANGMAN.STATS,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=24)
+//GUESSES  DD  DSN=PROD.HANGMAN.GUESSES,DISP=SHR
+//REPORT   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//* SCHEDULED RUNS ALWAYS REPLAY FROM GUESSES RATHER THAN SIT
+//* WAITING ON A TERMINAL - THESE THREE CARDS ANSWER THE
+//* DIFFICULTY, CATEGORY, AND BATCH-MODE PROMPTS IN ORDER
+//SYSIN    DD  *
+MEDIUM
+ALL
+Y
+/*
+//*
+//* WEEKLY LEADERBOARD EXTRACT - ONLY WORTH RUNNING WHEN THE
+//* PRIOR STEP LOGGED A WIN
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//STATS    DD  DSN=PROD.HANGMAN.STATS,DISP=SHR
