@@ -0,0 +1,30 @@
+//QCKSORT  JOB (ACCT),'QUICKSORT UTILITY',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SORTS A NUMERIC EXTRACT WITH QCKSORT.  SORTCTL SIZES THE
+//* WORKING TABLE; SORTCKPT/SORTCKDS CARRY CHECKPOINT STATE SO A
+//* RESTART AFTER AN ABEND CAN PICK UP UNFINISHED PARTITIONS
+//* INSTEAD OF RESORTING THE WHOLE EXTRACT.
+//*
+//* STEP010 RETURN-CODE:
+//*   0 = SORT COMPLETED CLEANLY
+//*   8 = SORT COMPLETED BUT HIT ONE OR MORE BAD INPUT RECORDS
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=QUICKSORT
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SORTCTL  DD  DSN=PROD.QCKSORT.CONTROL,DISP=SHR
+//SORTIN   DD  DSN=PROD.QCKSORT.EXTRACT,DISP=SHR
+//SORTOUT  DD  DSN=PROD.QCKSORT.SORTED,DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=9),
+//             SPACE=(TRK,(50,25),RLSE)
+//SORTCKPT DD  DSN=PROD.QCKSORT.CKPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SORTCKDS DD  DSN=PROD.QCKSORT.CKPTDATA,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE)
+//SYSOUT   DD  SYSOUT=*
+//*
+//* FLAGS THE RUN FOR OPERATOR REVIEW WHEN A BAD RECORD WAS SEEN -
+//* SKIPPED WHEN STEP010 COMPLETES CLEANLY
+//STEP020  EXEC PGM=IEFBR14,COND=(8,NE,STEP010)
+//BADRUN   DD  DSN=PROD.QCKSORT.BADRUN.FLAG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1))
